@@ -3,17 +3,183 @@ PROGRAM-ID. CAESARCIPHER.
 AUTHOR. CALEB ROGERS.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CipherInFile ASSIGN TO DYNAMIC wsCipherInDataset
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS cipherInFileStatus.
+    SELECT EncryptOutFile ASSIGN TO "ENCRYPTOUT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS encryptOutFileStatus.
+    SELECT DecryptOutFile ASSIGN TO "DECRYPTOUT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS decryptOutFileStatus.
+    SELECT ControlCardFile ASSIGN TO "CONTROLCARD.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SolveReportFile ASSIGN TO "SOLVERPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT DictionaryFile ASSIGN TO "DICTIONARY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT VigEncryptOutFile ASSIGN TO "VIGENCOUT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS vigEncryptOutFileStatus.
+    SELECT VigDecryptOutFile ASSIGN TO "VIGDECOUT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS vigDecryptOutFileStatus.
+    SELECT AuditLogFile ASSIGN TO "AUDITLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS auditLogFileStatus.
+    SELECT CheckpointFile ASSIGN TO "CHECKPOINT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS checkpointFileStatus.
+    SELECT RejectsFile ASSIGN TO "REJECTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS rejectsFileStatus.
+    SELECT SummaryReportFile ASSIGN TO "JOBSUMMARY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+FD  CipherInFile.
+    COPY CIPHERREC REPLACING ==RECORD-NAME== BY ==inputRecord==.
+
+FD  EncryptOutFile.
+    COPY CIPHERREC REPLACING ==RECORD-NAME== BY ==encryptRecord==.
+
+FD  DecryptOutFile.
+    COPY CIPHERREC REPLACING ==RECORD-NAME== BY ==decryptRecord==.
+
+FD  ControlCardFile.
+    01 controlCardRecord  PIC x(50).
+    01 controlCardFields REDEFINES controlCardRecord.
+        05 ccShiftText     PIC x(4).
+        05 ccKeyword       PIC x(20).
+        05 ccModes         PIC x(4).
+        05 ccDataset       PIC x(20).
+        05 ccFiller        PIC x(2).
+
+FD  SolveReportFile.
+    01 solveReportRecord  PIC x(80).
+
+FD  DictionaryFile.
+    01 dictionaryRecord   PIC x(20).
+
+FD  VigEncryptOutFile.
+    COPY CIPHERREC REPLACING ==RECORD-NAME== BY ==vigEncryptRecord==.
+
+FD  VigDecryptOutFile.
+    COPY CIPHERREC REPLACING ==RECORD-NAME== BY ==vigDecryptRecord==.
+
+FD  AuditLogFile.
+    01 auditFileRecord    PIC x(100).
+
+FD  CheckpointFile.
+    *> Tracks progress through both passes of a batch run — the main
+    *> Caesar loop and the Vigenere pass (automatic whenever req 004's
+    *> keyword is present) — since req 004 made Vigenere a second full
+    *> pass over the same large input file, not an optional extra, so
+    *> req 006's restart support has to cover it too.
+    01 checkpointRecord.
+        05 checkpointMainCount PIC 9(8).
+        05 checkpointVigCount  PIC 9(8).
+
+FD  RejectsFile.
+    01 rejectsRecord      PIC x(150).
+
+FD  SummaryReportFile.
+    01 summaryReportRecord PIC x(80).
+
 WORKING-STORAGE SECTION.
-    01 cipherStr      PIC x(50).
+    01 solveEofFlag    PIC x(1) VALUE "N".
+        88 solveAtEnd          VALUE "Y".
+    01 dictionaryEofFlag PIC x(1) VALUE "N".
+        88 dictionaryAtEnd      VALUE "Y".
+    01 dictionaryTable.
+        05 dictionaryEntry OCCURS 50 TIMES PIC x(20).
+    01 dictionaryCount PIC 9(3) VALUE 0.
+    01 dictionaryIndex PIC 9(3).
+    01 matchFlag       PIC x(7).
+    01 dictionaryWord   PIC x(20).
+    01 dictionaryWordLen PIC 9(3).
+    01 scanPosition      PIC 9(3).
+    01 scanLimit         PIC 9(3).
+    *> cipherStr/ciphered/deciphered/solveStr/tempStr/vigCiphered/
+    *> vigDeciphered all carry one line of plain/cipher text, same as
+    *> the FD record layouts above — routed through the shared
+    *> CIPHERREC copybook too, per req 007, so a width change only ever
+    *> happens in one place.
+    COPY CIPHERREC REPLACING ==RECORD-NAME== BY ==cipherStr==.
+    01 inputEofFlag    PIC x(1) VALUE "N".
+        88 inputAtEnd          VALUE "Y".
+    01 vigInputEofFlag PIC x(1) VALUE "N".
+        88 vigInputAtEnd       VALUE "Y".
     01 shift          PIC 9(4) VALUE 4.
     01 loop           PIC 9(8) VALUE 26.
-    01 negativeShift  PIC 9(4) VALUE 4.
-    01 ciphered           PIC x(50).
-    01 deciphered           PIC x(50).
-    01 solveStr      PIC x(50).
-    01 tempStr      PIC x(50).
+    01 runParm         PIC x(30).
+    01 shiftParm       PIC x(10).
+    01 wsJobId         PIC x(8) VALUE SPACES.
+    01 wsRunDate       PIC x(8).
+    01 wsRunTime       PIC x(8).
+    01 auditLogRecord  PIC x(100).
+    01 auditParagraph  PIC x(14).
+    01 auditKeyText    PIC x(20).
+    01 auditInputLen   PIC 9(4).
+    01 checkpointFileStatus PIC xx.
+    01 encryptOutFileStatus PIC xx.
+    01 decryptOutFileStatus PIC xx.
+    01 rejectsFileStatus    PIC xx.
+    01 cipherInFileStatus   PIC xx.
+    01 auditLogFileStatus   PIC xx.
+    01 vigEncryptOutFileStatus PIC xx.
+    01 vigDecryptOutFileStatus PIC xx.
+    01 recordTruncatedFlag  PIC x(1) VALUE "N".
+        88 recordWasTruncated      VALUE "Y".
+    01 checkpointInterval  PIC 9(4) VALUE 10.
+    01 recordsProcessed    PIC 9(8) VALUE 0.
+    01 restartCount        PIC 9(8) VALUE 0.
+    01 vigRestartCount     PIC 9(8) VALUE 0.
+    01 rejectRecordNumber  PIC 9(8) VALUE 0.
+    01 validRecordFlag     PIC x(1) VALUE "Y".
+        88 validRecord             VALUE "Y".
+    01 rejectReason        PIC x(40).
+    01 rejectCount         PIC 9(8) VALUE 0.
+    01 vigRejectCount      PIC 9(8) VALUE 0.
+    01 rejectPassFlag      PIC x(1) VALUE "C".
+        88 rejectFromVigPass       VALUE "V".
+    01 totalRecordsRead    PIC 9(8) VALUE 0.
+    01 totalEncrypted      PIC 9(8) VALUE 0.
+    01 totalDecrypted      PIC 9(8) VALUE 0.
+    01 totalVigEncrypted   PIC 9(8) VALUE 0.
+    01 totalVigDecrypted   PIC 9(8) VALUE 0.
+    01 totalSolved         PIC 9(8) VALUE 0.
+    01 maxMessageLen       PIC 9(4) VALUE 0.
+    01 shiftUsedMin        PIC 9(4) VALUE 9999.
+    01 shiftUsedMax        PIC 9(4) VALUE 0.
+    01 shiftUsedSum        PIC 9(8) VALUE 0.
+    01 shiftUsedCount      PIC 9(8) VALUE 0.
+    01 shiftUsedAvg        PIC 9(4) VALUE 0.
+    01 shiftToTrack        PIC 9(4).
+    01 vigRecordsProcessed PIC 9(8) VALUE 0.
+    01 wsCipherInDataset PIC x(40) VALUE "CIPHERIN.DAT".
+    01 modeEncryptFlag  PIC x(1) VALUE "Y".
+        88 modeEncryptOn       VALUE "Y".
+    01 modeDecryptFlag  PIC x(1) VALUE "Y".
+        88 modeDecryptOn       VALUE "Y".
+    01 modeVigenereFlag PIC x(1) VALUE "Y".
+        88 modeVigenereOn      VALUE "Y".
+    01 modeSolveFlag    PIC x(1) VALUE "Y".
+        88 modeSolveOn         VALUE "Y".
+    01 vigKeyword      PIC x(20) VALUE SPACES.
+    01 vigKeywordLen   PIC 9(3) VALUE 0.
+    01 vigKeyPos       PIC 9(3).
+    01 vigLetterCount  PIC 9(3).
+    01 vigShift        PIC 9(4).
+    COPY CIPHERREC REPLACING ==RECORD-NAME== BY ==vigCiphered==.
+    COPY CIPHERREC REPLACING ==RECORD-NAME== BY ==vigDeciphered==.
+    COPY CIPHERREC REPLACING ==RECORD-NAME== BY ==ciphered==.
+    COPY CIPHERREC REPLACING ==RECORD-NAME== BY ==deciphered==.
+    COPY CIPHERREC REPLACING ==RECORD-NAME== BY ==solveStr==.
+    COPY CIPHERREC REPLACING ==RECORD-NAME== BY ==tempStr==.
     01 i              PIC 9(3).
     01 j              PIC 9(3).
     01 tempJ PIC 9(2).
@@ -23,90 +189,924 @@ WORKING-STORAGE SECTION.
 
 PROCEDURE DIVISION.
 Begin.
-    MOVE "Dude Wheres My Car" TO cipherStr
-    MOVE "DUDE" TO solveStr
-    
     DISPLAY "Welcome to Caesar Ciphers with COBOL!"
 
-    PERFORM Encrypt.
-    DISPLAY "Encrypted Cipher Value: " ciphered
+    PERFORM ReadControlCard
+    PERFORM ReadCheckpoint
+
+    *> AUDITLOG.DAT is a compliance trail across runs, not just within
+    *> one run, so it is always appended to (OPEN EXTEND) and only
+    *> created fresh with OPEN OUTPUT the first time it doesn't exist.
+    OPEN EXTEND AuditLogFile
+    IF auditLogFileStatus IS NOT EQUAL TO "00"
+        OPEN OUTPUT AuditLogFile
+    END-IF
+
+    OPEN INPUT CipherInFile
+    IF restartCount > 0
+        OPEN EXTEND EncryptOutFile
+        IF encryptOutFileStatus IS NOT EQUAL TO "00"
+            OPEN OUTPUT EncryptOutFile
+        END-IF
+        OPEN EXTEND DecryptOutFile
+        IF decryptOutFileStatus IS NOT EQUAL TO "00"
+            OPEN OUTPUT DecryptOutFile
+        END-IF
+        OPEN EXTEND RejectsFile
+        IF rejectsFileStatus IS NOT EQUAL TO "00"
+            OPEN OUTPUT RejectsFile
+        END-IF
+    ELSE
+        OPEN OUTPUT EncryptOutFile
+        OPEN OUTPUT DecryptOutFile
+        OPEN OUTPUT RejectsFile
+    END-IF
+
+    MOVE 0 TO recordsProcessed
+    PERFORM UNTIL inputAtEnd
+        READ CipherInFile
+            AT END
+                MOVE "Y" TO inputEofFlag
+            NOT AT END
+                ADD 1 TO recordsProcessed
+                MOVE recordsProcessed TO rejectRecordNumber
+                *> Capture inputRecord into cipherStr before draining —
+                *> DrainTruncatedLine issues further READs on the same
+                *> FD and would otherwise overwrite inputRecord with
+                *> the discarded tail before it gets used below.
+                MOVE inputRecord TO cipherStr
+                IF cipherInFileStatus IS EQUAL TO "06"
+                    MOVE "Y" TO recordTruncatedFlag
+                    PERFORM DrainTruncatedLine
+                ELSE
+                    MOVE "N" TO recordTruncatedFlag
+                END-IF
+                IF recordsProcessed <= restartCount
+                    *> Already handled before the job was interrupted —
+                    *> skip back up to the last good checkpoint.
+                    CONTINUE
+                ELSE
+                    PERFORM ValidateInput
+
+                    IF validRecord
+                        IF modeEncryptOn
+                            PERFORM Encrypt
+                            DISPLAY "Encrypted Cipher Value: " ciphered
+                            MOVE ciphered TO encryptRecord
+                            WRITE encryptRecord
+                            MOVE "ENCRYPT" TO auditParagraph
+                            MOVE shift TO auditKeyText
+                            MOVE FUNCTION LENGTH(FUNCTION TRIM(inputRecord)) TO auditInputLen
+                            PERFORM WriteAuditLog
+
+                            *> Feed Decrypt from the ciphertext we just
+                            *> produced, so the default (both modes on)
+                            *> still demonstrates a full round trip.
+                            MOVE ciphered TO cipherStr
+                        END-IF
 
-    PERFORM Decrypt.
-    DISPLAY "Decrypted Cipher Value: " deciphered
+                        IF modeDecryptOn
+                            *> With Encrypt mode off, cipherStr is still
+                            *> the raw input record — Decrypt then reads
+                            *> it as a standalone batch of ciphertext.
+                            PERFORM Decrypt
+                            DISPLAY "Decrypted Cipher Value: " deciphered
+                            MOVE deciphered TO decryptRecord
+                            WRITE decryptRecord
+                            MOVE "DECRYPT" TO auditParagraph
+                            MOVE shift TO auditKeyText
+                            MOVE FUNCTION LENGTH(FUNCTION TRIM(cipherStr)) TO auditInputLen
+                            PERFORM WriteAuditLog
+                        END-IF
+                    ELSE
+                        DISPLAY "Rejected Input Record: " cipherStr
+                        MOVE "C" TO rejectPassFlag
+                        PERFORM WriteRejectRecord
+                    END-IF
 
-    PERFORM Solve.
+                    IF FUNCTION MOD(recordsProcessed, checkpointInterval) = 0
+                        PERFORM WriteCheckpoint
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+
+    MOVE recordsProcessed TO totalRecordsRead
+
+    *> Clean completion — clear the checkpoint so the next fresh batch
+    *> does not skip records that belong to it.
+    MOVE 0 TO recordsProcessed
+    PERFORM WriteCheckpoint
+
+    CLOSE CipherInFile
+    CLOSE EncryptOutFile
+    CLOSE DecryptOutFile
+    CLOSE RejectsFile
+
+    IF vigKeywordLen > 0 AND modeVigenereOn
+        PERFORM VigenereBatch
+    END-IF
+
+    IF modeSolveOn
+        PERFORM Solve
+    END-IF
+
+    PERFORM WriteSummaryReport
+
+    CLOSE AuditLogFile
 
     STOP RUN.
 
 
+ReadControlCard.
+    *> CONTROLCARD.DAT is the batch front end: it drives which modes
+    *> run (ccModes), the shift key and Vigenere keyword, and which
+    *> input dataset to read (ccDataset), so none of that has to be
+    *> hardcoded in Begin or recompiled to change. Shift key comes from
+    *> a JCL PARM (command-line argument) instead when the operator
+    *> supplies one. The PARM may also carry the operator/job id as a
+    *> second, space delimited value so the audit log can identify who
+    *> ran the job.
+    ACCEPT runParm FROM COMMAND-LINE
+    UNSTRING runParm DELIMITED BY SPACE INTO shiftParm wsJobId
+    IF wsJobId IS EQUAL TO SPACES
+        MOVE "BATCH" TO wsJobId
+    END-IF
+
+    OPEN INPUT ControlCardFile
+    READ ControlCardFile
+        AT END
+            CONTINUE
+        NOT AT END
+            IF shiftParm IS EQUAL TO SPACES
+                AND ccShiftText IS NOT EQUAL TO SPACES
+                MOVE FUNCTION NUMVAL(ccShiftText) TO shift
+            END-IF
+            MOVE ccKeyword TO vigKeyword
+
+            *> ccModes carries one Y/N flag per position for
+            *> Encrypt/Decrypt/Vigenere/Solve; a space leaves that
+            *> mode at its default of on, so existing control cards
+            *> with a blank mode field keep running every mode.
+            IF ccModes (1:1) IS EQUAL TO "N"
+                MOVE "N" TO modeEncryptFlag
+            END-IF
+            IF ccModes (2:1) IS EQUAL TO "N"
+                MOVE "N" TO modeDecryptFlag
+            END-IF
+            IF ccModes (3:1) IS EQUAL TO "N"
+                MOVE "N" TO modeVigenereFlag
+            END-IF
+            IF ccModes (4:1) IS EQUAL TO "N"
+                MOVE "N" TO modeSolveFlag
+            END-IF
+
+            IF ccDataset IS NOT EQUAL TO SPACES
+                MOVE FUNCTION TRIM(ccDataset) TO wsCipherInDataset
+            END-IF
+    END-READ
+    CLOSE ControlCardFile
+
+    IF shiftParm IS NOT EQUAL TO SPACES
+        MOVE FUNCTION NUMVAL(shiftParm) TO shift
+    END-IF
+
+    IF shift >= 26
+        MOVE FUNCTION MOD(shift, 26) TO shift
+    END-IF
+
+    IF vigKeyword IS EQUAL TO SPACES
+        MOVE 0 TO vigKeywordLen
+    ELSE
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(vigKeyword)) TO vigKeywordLen
+    END-IF
+      .
+
+
+ReadCheckpoint.
+    *> Supports restarting a large batch without reprocessing records
+    *> already handled before an abend: if CHECKPOINT.DAT holds a
+    *> nonzero count from a prior run, Begin (and, separately,
+    *> VigenereBatch) skips back up to it.
+    MOVE 0 TO restartCount
+    MOVE 0 TO vigRestartCount
+    OPEN INPUT CheckpointFile
+    IF checkpointFileStatus IS EQUAL TO "00"
+        READ CheckpointFile
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE checkpointMainCount TO restartCount
+                MOVE checkpointVigCount TO vigRestartCount
+        END-READ
+        CLOSE CheckpointFile
+    END-IF
+
+    IF restartCount > 0
+        DISPLAY "Restarting batch after checkpoint record " restartCount
+    END-IF
+    IF vigRestartCount > 0
+        DISPLAY "Restarting Vigenere pass after checkpoint record "
+            vigRestartCount
+    END-IF
+      .
+
+
+WriteCheckpoint.
+    *> Always records both counters, not just the one for whichever
+    *> pass is currently running — the other pass's counter is either
+    *> not started yet (0) or already done (cleared to 0), so this
+    *> never clobbers real progress for the pass not currently writing.
+    OPEN OUTPUT CheckpointFile
+    MOVE recordsProcessed TO checkpointMainCount
+    MOVE vigRecordsProcessed TO checkpointVigCount
+    WRITE checkpointRecord
+    CLOSE CheckpointFile
+      .
+
+
+WriteSummaryReport.
+    *> End-of-job statistics: how many records this run read, how many
+    *> went through each mode, how many were rejected, and the longest
+    *> message handled — written once at STOP RUN time instead of
+    *> making the operator scrape it out of the console log.
+    OPEN OUTPUT SummaryReportFile
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "CAESAR CIPHER JOB SUMMARY" DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+    MOVE SPACES TO summaryReportRecord
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "JOB ID:              " DELIMITED BY SIZE
+        wsJobId DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "RUN DATE/TIME:       " DELIMITED BY SIZE
+        wsRunDate DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        wsRunTime DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "SHIFT KEY USED:      " DELIMITED BY SIZE
+        shift DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+
+    *> Range/average cover every shift actually applied this run,
+    *> including the per-letter Vigenere shifts (tracked via
+    *> TrackShiftUsage), not just the single fixed Caesar key above.
+    IF shiftUsedCount > 0
+        COMPUTE shiftUsedAvg = shiftUsedSum / shiftUsedCount
+        MOVE SPACES TO summaryReportRecord
+        STRING "SHIFT VALUE RANGE:   " DELIMITED BY SIZE
+            shiftUsedMin DELIMITED BY SIZE
+            " - " DELIMITED BY SIZE
+            shiftUsedMax DELIMITED BY SIZE
+            INTO summaryReportRecord
+        WRITE summaryReportRecord
+
+        MOVE SPACES TO summaryReportRecord
+        STRING "SHIFT VALUE AVERAGE: " DELIMITED BY SIZE
+            shiftUsedAvg DELIMITED BY SIZE
+            INTO summaryReportRecord
+        WRITE summaryReportRecord
+    END-IF
+
+    MOVE SPACES TO summaryReportRecord
+    IF vigKeywordLen > 0
+        STRING "VIGENERE KEYWORD:    " DELIMITED BY SIZE
+            vigKeyword DELIMITED BY SIZE
+            INTO summaryReportRecord
+    ELSE
+        STRING "VIGENERE KEYWORD:    " DELIMITED BY SIZE
+            "NONE" DELIMITED BY SIZE
+            INTO summaryReportRecord
+    END-IF
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "RECORDS READ:        " DELIMITED BY SIZE
+        totalRecordsRead DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "ENCRYPTED:           " DELIMITED BY SIZE
+        totalEncrypted DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "DECRYPTED:           " DELIMITED BY SIZE
+        totalDecrypted DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "VIGENERE ENCRYPTED:  " DELIMITED BY SIZE
+        totalVigEncrypted DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "VIGENERE DECRYPTED:  " DELIMITED BY SIZE
+        totalVigDecrypted DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "SOLVE CANDIDATES RUN:" DELIMITED BY SIZE
+        totalSolved DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "REJECTED RECORDS:    " DELIMITED BY SIZE
+        rejectCount DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "VIGENERE REJECTED:   " DELIMITED BY SIZE
+        vigRejectCount DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+
+    MOVE SPACES TO summaryReportRecord
+    STRING "LONGEST MESSAGE LEN: " DELIMITED BY SIZE
+        maxMessageLen DELIMITED BY SIZE
+        INTO summaryReportRecord
+    WRITE summaryReportRecord
+
+    CLOSE SummaryReportFile
+      .
+
+
+ValidateInput.
+    *> Bounces records a real shop would not want fed into the cipher:
+    *> blank lines, lines carrying unprintable characters, and lines
+    *> that were longer than the 50-byte CIPHERREC width and got
+    *> truncated by LINE SEQUENTIAL on the way in. Truncation is
+    *> detected from the CipherInFile READ's own FILE STATUS (GnuCOBOL
+    *> returns "06" when the physical line exceeds the FD's declared
+    *> record length) rather than by inspecting cipherStr after the
+    *> fact, since by then the original length is already gone and a
+    *> legitimate exactly-50-character record is indistinguishable from
+    *> a truncated one. The caller sets recordTruncatedFlag right after
+    *> the READ, before this is performed.
+    MOVE "Y" TO validRecordFlag
+    MOVE SPACES TO rejectReason
+
+    IF FUNCTION TRIM(cipherStr) IS EQUAL TO SPACES
+        MOVE "N" TO validRecordFlag
+        MOVE "BLANK RECORD" TO rejectReason
+    ELSE
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(cipherStr)
+            MOVE cipherStr (i:1) TO chars
+            IF validRecord AND ((chars < " ") OR (chars > "~"))
+                MOVE "N" TO validRecordFlag
+                MOVE "UNSUPPORTED CHARACTER" TO rejectReason
+            END-IF
+        END-PERFORM
+    END-IF
+
+    IF validRecord AND recordWasTruncated
+        MOVE "N" TO validRecordFlag
+        MOVE "RECORD TRUNCATED - OVERLENGTH SOURCE" TO rejectReason
+    END-IF
+      .
+
+
+WriteRejectRecord.
+    IF rejectFromVigPass
+        ADD 1 TO vigRejectCount
+    ELSE
+        ADD 1 TO rejectCount
+    END-IF
+    MOVE SPACES TO rejectsRecord
+    STRING "REC=" DELIMITED BY SIZE
+        rejectRecordNumber DELIMITED BY SIZE
+        " REASON=" DELIMITED BY SIZE
+        rejectReason DELIMITED BY SIZE
+        " TEXT=" DELIMITED BY SIZE
+        cipherStr DELIMITED BY SIZE
+        INTO rejectsRecord
+    WRITE rejectsRecord
+
+    MOVE "REJECT" TO auditParagraph
+    MOVE SPACES TO auditKeyText
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(cipherStr)) TO auditInputLen
+    PERFORM WriteAuditLog
+      .
+
+
+WriteAuditLog.
+    *> Appends a compliance trail record for every Encrypt/Decrypt/Solve
+    *> invocation: run timestamp, operator/job id, which paragraph ran,
+    *> the key used, and the input length. auditParagraph, auditKeyText
+    *> and auditInputLen are set by the caller before this is performed.
+    *> Every call also feeds the end-of-job summary statistics, since
+    *> every cipher operation in the program passes through here.
+    EVALUATE auditParagraph
+        WHEN "ENCRYPT"
+            ADD 1 TO totalEncrypted
+        WHEN "DECRYPT"
+            ADD 1 TO totalDecrypted
+        WHEN "VIGENCRYPT"
+            ADD 1 TO totalVigEncrypted
+        WHEN "VIGDECRYPT"
+            ADD 1 TO totalVigDecrypted
+        WHEN "SOLVE"
+            ADD 1 TO totalSolved
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE
+    IF auditInputLen > maxMessageLen
+        MOVE auditInputLen TO maxMessageLen
+    END-IF
+
+    ACCEPT wsRunDate FROM DATE YYYYMMDD
+    ACCEPT wsRunTime FROM TIME
+
+    MOVE SPACES TO auditLogRecord
+    STRING wsRunDate DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        wsRunTime DELIMITED BY SIZE
+        " JOB=" DELIMITED BY SIZE
+        wsJobId DELIMITED BY SIZE
+        " PARA=" DELIMITED BY SIZE
+        auditParagraph DELIMITED BY SIZE
+        " KEY=" DELIMITED BY SIZE
+        auditKeyText DELIMITED BY SIZE
+        " LEN=" DELIMITED BY SIZE
+        auditInputLen DELIMITED BY SIZE
+        INTO auditLogRecord
+    MOVE auditLogRecord TO auditFileRecord
+    WRITE auditFileRecord
+      .
+
+
+TrackShiftUsage.
+    *> Feeds the end-of-job summary's shift range/average: called with
+    *> shiftToTrack set to whichever shift value was actually applied —
+    *> the fixed Caesar shift, or the per-letter Vigenere shift derived
+    *> from the keyword, so Vigenere runs (where the effective shift
+    *> varies letter to letter) contribute real range data too.
+    IF shiftToTrack < shiftUsedMin
+        MOVE shiftToTrack TO shiftUsedMin
+    END-IF
+    IF shiftToTrack > shiftUsedMax
+        MOVE shiftToTrack TO shiftUsedMax
+    END-IF
+    ADD shiftToTrack TO shiftUsedSum
+    ADD 1 TO shiftUsedCount
+      .
+
+
 Encrypt.
-    MOVE Function Upper-case(cipherStr) to cipherStr
+    *> Case is preserved (upper stays upper, lower stays lower) and any
+    *> character that is not a letter (digits, punctuation, space) is
+    *> passed through unchanged instead of being forced to upper case.
+    MOVE SPACES TO ciphered
 
     IF shift >= 26
        MOVE FUNCTION MOD(shift, 26) to shift
     END-IF
-		
+
+    MOVE shift TO shiftToTrack
+    PERFORM TrackShiftUsage
+
     PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(cipherStr)
-	     IF cipherStr(i:1) IS NOT EQUAL TO SPACE
-				MOVE cipherStr (i:1) to chars
-				IF (FUNCTION ORD(chars) + shift) <= FUNCTION ORD("Z")
-					MOVE FUNCTION CHAR(FUNCTION ORD(chars) + shift) 
-                    to ciphered (i:1)
-				ELSE
-					MOVE FUNCTION CHAR(FUNCTION ORD("A") 
-					+ ((FUNCTION ORD(chars) + shift) - 1) - 
-                    FUNCTION ORD("Z")) to ciphered (i:1)
-				END-IF
-			END-IF
+			MOVE cipherStr (i:1) to chars
+			EVALUATE TRUE
+				WHEN chars >= "A" AND chars <= "Z"
+					IF (FUNCTION ORD(chars) + shift) <= FUNCTION ORD("Z")
+						MOVE FUNCTION CHAR(FUNCTION ORD(chars) + shift)
+                        to ciphered (i:1)
+					ELSE
+						MOVE FUNCTION CHAR(FUNCTION ORD("A")
+						+ ((FUNCTION ORD(chars) + shift) - 1) -
+                        FUNCTION ORD("Z")) to ciphered (i:1)
+					END-IF
+				WHEN chars >= "a" AND chars <= "z"
+					IF (FUNCTION ORD(chars) + shift) <= FUNCTION ORD("z")
+						MOVE FUNCTION CHAR(FUNCTION ORD(chars) + shift)
+                        to ciphered (i:1)
+					ELSE
+						MOVE FUNCTION CHAR(FUNCTION ORD("a")
+						+ ((FUNCTION ORD(chars) + shift) - 1) -
+                        FUNCTION ORD("z")) to ciphered (i:1)
+					END-IF
+				WHEN OTHER
+					MOVE chars to ciphered (i:1)
+			END-EVALUATE
 		END-PERFORM
       .
 
 
 Decrypt.
-    MOVE Function Upper-case(cipherStr) to cipherStr
-    ADD 26 TO shift GIVING negativeShift
-    SUBTRACT negativeShift FROM shift GIVING shift
+    *> Mirrors Encrypt: case is preserved and non-letters pass through.
+    MOVE SPACES TO deciphered
 
     IF shift >= 26
        MOVE FUNCTION MOD(shift, 26) to shift
     END-IF
-		
+
+    MOVE shift TO shiftToTrack
+    PERFORM TrackShiftUsage
+
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(cipherStr)
+			MOVE cipherStr (i:1) to chars
+			EVALUATE TRUE
+				WHEN chars >= "A" AND chars <= "Z"
+					IF (FUNCTION ORD(chars) - shift) >= FUNCTION ORD("A")
+						MOVE FUNCTION CHAR(FUNCTION ORD(chars) - shift)
+                        to deciphered (i:1)
+					ELSE
+						MOVE FUNCTION CHAR(FUNCTION ORD("Z")
+						- ((shift - 1) - (FUNCTION ORD(chars) -
+                        FUNCTION ORD("A")))) to deciphered (i:1)
+					END-IF
+				WHEN chars >= "a" AND chars <= "z"
+					IF (FUNCTION ORD(chars) - shift) >= FUNCTION ORD("a")
+						MOVE FUNCTION CHAR(FUNCTION ORD(chars) - shift)
+                        to deciphered (i:1)
+					ELSE
+						MOVE FUNCTION CHAR(FUNCTION ORD("z")
+						- ((shift - 1) - (FUNCTION ORD(chars) -
+                        FUNCTION ORD("a")))) to deciphered (i:1)
+					END-IF
+				WHEN OTHER
+					MOVE chars to deciphered (i:1)
+			END-EVALUATE
+		END-PERFORM
+      .
+
+
+VigenereBatch.
+    *> Runs the same input dataset through a Vigenere (multi-letter key)
+    *> mode alongside the single-shift Caesar mode above, for anything
+    *> that needs stronger obfuscation than one fixed shift provides.
+    *> Reuses the same ValidateInput/WriteRejectRecord path as the main
+    *> Caesar loop, since req 007's validation has no mode qualifier —
+    *> this is a separate full pass over CipherInFile, so a record bad
+    *> enough to be rejected by the Caesar pass is rejected here too,
+    *> with its own reject/audit entries for this pass.
+    MOVE 0 TO vigRecordsProcessed
+    OPEN INPUT CipherInFile
+    IF vigRestartCount > 0
+        OPEN EXTEND VigEncryptOutFile
+        IF vigEncryptOutFileStatus IS NOT EQUAL TO "00"
+            OPEN OUTPUT VigEncryptOutFile
+        END-IF
+        OPEN EXTEND VigDecryptOutFile
+        IF vigDecryptOutFileStatus IS NOT EQUAL TO "00"
+            OPEN OUTPUT VigDecryptOutFile
+        END-IF
+    ELSE
+        OPEN OUTPUT VigEncryptOutFile
+        OPEN OUTPUT VigDecryptOutFile
+    END-IF
+
+    *> Begin already closed RejectsFile after the main Caesar loop —
+    *> reopen it in EXTEND mode (same FILE STATUS fallback pattern used
+    *> elsewhere) so this pass's rejects land after, not instead of,
+    *> the Caesar pass's.
+    OPEN EXTEND RejectsFile
+    IF rejectsFileStatus IS NOT EQUAL TO "00"
+        OPEN OUTPUT RejectsFile
+    END-IF
+
+    PERFORM UNTIL vigInputAtEnd
+        READ CipherInFile
+            AT END
+                MOVE "Y" TO vigInputEofFlag
+            NOT AT END
+                ADD 1 TO vigRecordsProcessed
+                MOVE vigRecordsProcessed TO rejectRecordNumber
+                *> Capture inputRecord before draining — see the same
+                *> note in the main loop above.
+                MOVE inputRecord TO cipherStr
+                IF cipherInFileStatus IS EQUAL TO "06"
+                    MOVE "Y" TO recordTruncatedFlag
+                    PERFORM VigDrainTruncatedLine
+                ELSE
+                    MOVE "N" TO recordTruncatedFlag
+                END-IF
+                IF vigRecordsProcessed <= vigRestartCount
+                    *> Already handled before the job was interrupted —
+                    *> skip back up to the last good Vigenere checkpoint.
+                    CONTINUE
+                ELSE
+                    PERFORM ValidateInput
+
+                    IF validRecord
+                        PERFORM VigenereEncrypt
+                        DISPLAY "Vigenere Encrypted Value: " vigCiphered
+                        MOVE vigCiphered TO vigEncryptRecord
+                        WRITE vigEncryptRecord
+                        MOVE "VIGENCRYPT" TO auditParagraph
+                        MOVE vigKeyword TO auditKeyText
+                        MOVE FUNCTION LENGTH(FUNCTION TRIM(inputRecord)) TO auditInputLen
+                        PERFORM WriteAuditLog
+
+                        MOVE vigCiphered TO cipherStr
+                        PERFORM VigenereDecrypt
+                        DISPLAY "Vigenere Decrypted Value: " vigDeciphered
+                        MOVE vigDeciphered TO vigDecryptRecord
+                        WRITE vigDecryptRecord
+                        MOVE "VIGDECRYPT" TO auditParagraph
+                        MOVE vigKeyword TO auditKeyText
+                        MOVE FUNCTION LENGTH(FUNCTION TRIM(vigCiphered)) TO auditInputLen
+                        PERFORM WriteAuditLog
+                    ELSE
+                        DISPLAY "Rejected Input Record (Vigenere): " cipherStr
+                        MOVE "V" TO rejectPassFlag
+                        PERFORM WriteRejectRecord
+                    END-IF
+
+                    IF FUNCTION MOD(vigRecordsProcessed, checkpointInterval) = 0
+                        PERFORM WriteCheckpoint
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+
+    *> Clean completion — clear the Vigenere checkpoint so the next
+    *> fresh batch does not skip records that belong to it.
+    MOVE 0 TO vigRecordsProcessed
+    PERFORM WriteCheckpoint
+
+    CLOSE CipherInFile
+    CLOSE VigEncryptOutFile
+    CLOSE VigDecryptOutFile
+    CLOSE RejectsFile
+      .
+
+
+DrainTruncatedLine.
+    *> A status-06 READ only delivered the first 50 bytes of a physical
+    *> line longer than CIPHERREC's width; GnuCOBOL hands back the rest
+    *> of that same physical line as additional logical records on the
+    *> next READ(s) instead of discarding it. Keep reading (and
+    *> discarding) until a READ comes back with a status other than
+    *> "06" — that final fragment is still the tail of the rejected
+    *> line, not a new record, so it is discarded too and never moved
+    *> into cipherStr.
+    PERFORM UNTIL cipherInFileStatus IS NOT EQUAL TO "06" OR inputAtEnd
+        READ CipherInFile
+            AT END
+                MOVE "Y" TO inputEofFlag
+        END-READ
+    END-PERFORM
+      .
+
+
+VigDrainTruncatedLine.
+    *> Same as DrainTruncatedLine, for VigenereBatch's separate pass
+    *> over CipherInFile (its own EOF flag).
+    PERFORM UNTIL cipherInFileStatus IS NOT EQUAL TO "06" OR vigInputAtEnd
+        READ CipherInFile
+            AT END
+                MOVE "Y" TO vigInputEofFlag
+        END-READ
+    END-PERFORM
+      .
+
+
+VigenereEncrypt.
+    *> Same case-preserving, non-letter-passthrough substitution as
+    *> Encrypt, except the shift comes from the keyword letter at the
+    *> current position instead of one fixed shift for the whole string.
+    MOVE SPACES TO vigCiphered
+    MOVE 0 TO vigLetterCount
+
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(cipherStr)
+			MOVE cipherStr (i:1) to chars
+			EVALUATE TRUE
+				WHEN chars >= "A" AND chars <= "Z"
+					COMPUTE vigKeyPos =
+						FUNCTION MOD(vigLetterCount, vigKeywordLen) + 1
+					ADD 1 TO vigLetterCount
+					COMPUTE vigShift =
+						FUNCTION ORD(FUNCTION UPPER-CASE(vigKeyword (vigKeyPos:1)))
+						- FUNCTION ORD("A")
+						MOVE vigShift TO shiftToTrack
+						PERFORM TrackShiftUsage
+					IF (FUNCTION ORD(chars) + vigShift) <= FUNCTION ORD("Z")
+						MOVE FUNCTION CHAR(FUNCTION ORD(chars) + vigShift)
+                        to vigCiphered (i:1)
+					ELSE
+						MOVE FUNCTION CHAR(FUNCTION ORD("A")
+						+ ((FUNCTION ORD(chars) + vigShift) - 1) -
+                        FUNCTION ORD("Z")) to vigCiphered (i:1)
+					END-IF
+				WHEN chars >= "a" AND chars <= "z"
+					COMPUTE vigKeyPos =
+						FUNCTION MOD(vigLetterCount, vigKeywordLen) + 1
+					ADD 1 TO vigLetterCount
+					COMPUTE vigShift =
+						FUNCTION ORD(FUNCTION UPPER-CASE(vigKeyword (vigKeyPos:1)))
+						- FUNCTION ORD("A")
+						MOVE vigShift TO shiftToTrack
+						PERFORM TrackShiftUsage
+					IF (FUNCTION ORD(chars) + vigShift) <= FUNCTION ORD("z")
+						MOVE FUNCTION CHAR(FUNCTION ORD(chars) + vigShift)
+                        to vigCiphered (i:1)
+					ELSE
+						MOVE FUNCTION CHAR(FUNCTION ORD("a")
+						+ ((FUNCTION ORD(chars) + vigShift) - 1) -
+                        FUNCTION ORD("z")) to vigCiphered (i:1)
+					END-IF
+				WHEN OTHER
+					MOVE chars to vigCiphered (i:1)
+			END-EVALUATE
+		END-PERFORM
+      .
+
+
+VigenereDecrypt.
+    MOVE SPACES TO vigDeciphered
+    MOVE 0 TO vigLetterCount
+
     PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(cipherStr)
-	 		IF cipherStr(i:1) IS NOT EQUAL TO SPACE
-				MOVE cipherStr (i:1) to chars
-				IF (FUNCTION ORD(chars) - shift) >= FUNCTION ORD("A")
-					MOVE FUNCTION CHAR(FUNCTION ORD(chars) - shift) 
-                    to deciphered (i:1)
-				ELSE
-					MOVE FUNCTION CHAR(FUNCTION ORD("Z") 
-					- ((shift - 1) - (FUNCTION ORD(chars) - 
-                    FUNCTION ORD("A")))) to deciphered (i:1)
-				END-IF
-			END-IF
+			MOVE cipherStr (i:1) to chars
+			EVALUATE TRUE
+				WHEN chars >= "A" AND chars <= "Z"
+					COMPUTE vigKeyPos =
+						FUNCTION MOD(vigLetterCount, vigKeywordLen) + 1
+					ADD 1 TO vigLetterCount
+					COMPUTE vigShift =
+						FUNCTION ORD(FUNCTION UPPER-CASE(vigKeyword (vigKeyPos:1)))
+						- FUNCTION ORD("A")
+						MOVE vigShift TO shiftToTrack
+						PERFORM TrackShiftUsage
+					IF (FUNCTION ORD(chars) - vigShift) >= FUNCTION ORD("A")
+						MOVE FUNCTION CHAR(FUNCTION ORD(chars) - vigShift)
+                        to vigDeciphered (i:1)
+					ELSE
+						MOVE FUNCTION CHAR(FUNCTION ORD("Z")
+						- ((vigShift - 1) - (FUNCTION ORD(chars) -
+                        FUNCTION ORD("A")))) to vigDeciphered (i:1)
+					END-IF
+				WHEN chars >= "a" AND chars <= "z"
+					COMPUTE vigKeyPos =
+						FUNCTION MOD(vigLetterCount, vigKeywordLen) + 1
+					ADD 1 TO vigLetterCount
+					COMPUTE vigShift =
+						FUNCTION ORD(FUNCTION UPPER-CASE(vigKeyword (vigKeyPos:1)))
+						- FUNCTION ORD("A")
+						MOVE vigShift TO shiftToTrack
+						PERFORM TrackShiftUsage
+					IF (FUNCTION ORD(chars) - vigShift) >= FUNCTION ORD("a")
+						MOVE FUNCTION CHAR(FUNCTION ORD(chars) - vigShift)
+                        to vigDeciphered (i:1)
+					ELSE
+						MOVE FUNCTION CHAR(FUNCTION ORD("z")
+						- ((vigShift - 1) - (FUNCTION ORD(chars) -
+                        FUNCTION ORD("a")))) to vigDeciphered (i:1)
+					END-IF
+				WHEN OTHER
+					MOVE chars to vigDeciphered (i:1)
+			END-EVALUATE
 		END-PERFORM
       .
 
 
 Solve.
+    *> Brute-forces all 27 candidate shifts for every intercepted
+    *> (encrypted) string and writes a durable cryptanalysis report
+    *> instead of dumping the candidates to the console.
+    PERFORM LoadDictionary
+
+    OPEN INPUT EncryptOutFile
+    OPEN OUTPUT SolveReportFile
+
+    MOVE SPACES TO solveReportRecord
+    STRING "CAESAR CIPHER CRYPTANALYSIS REPORT" DELIMITED BY SIZE
+        INTO solveReportRecord
+    WRITE solveReportRecord
+    MOVE SPACES TO solveReportRecord
+    WRITE solveReportRecord
+    MOVE SPACES TO solveReportRecord
+    STRING "SHIFT  CANDIDATE TEXT" DELIMITED BY SIZE
+        "                                           DICTIONARY" DELIMITED BY SIZE
+        INTO solveReportRecord
+    WRITE solveReportRecord
+    MOVE ALL "-" TO solveReportRecord
+    WRITE solveReportRecord
+
+    PERFORM UNTIL solveAtEnd
+        READ EncryptOutFile
+            AT END
+                MOVE "Y" TO solveEofFlag
+            NOT AT END
+                MOVE encryptRecord TO solveStr
+                MOVE SPACES TO solveReportRecord
+                STRING "INTERCEPTED TEXT: " DELIMITED BY SIZE
+                    solveStr DELIMITED BY SIZE
+                    INTO solveReportRecord
+                WRITE solveReportRecord
+                PERFORM CrackString
+                MOVE SPACES TO solveReportRecord
+                WRITE solveReportRecord
+                MOVE "SOLVE" TO auditParagraph
+                MOVE SPACES TO auditKeyText
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(solveStr)) TO auditInputLen
+                PERFORM WriteAuditLog
+        END-READ
+    END-PERFORM
+
+    CLOSE EncryptOutFile
+    CLOSE SolveReportFile
+      .
+
+
+LoadDictionary.
+    MOVE 0 TO dictionaryCount
+    OPEN INPUT DictionaryFile
+    PERFORM UNTIL dictionaryAtEnd
+        READ DictionaryFile
+            AT END
+                MOVE "Y" TO dictionaryEofFlag
+            NOT AT END
+                ADD 1 TO dictionaryCount
+                MOVE dictionaryRecord TO dictionaryEntry (dictionaryCount)
+        END-READ
+    END-PERFORM
+    CLOSE DictionaryFile
+      .
+
+
+CrackString.
     PERFORM VARYING j FROM 0 BY 1 UNTIL j > 26
-			MOVE j to tempJ
-			MOVE solveStr to tempStr
-			IF tempStr >= 26
-                     		MOVE FUNCTION MOD(tempJ, 26) to tempJ 
-                	END-IF
-			PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(solveStr)
-	 		IF tempStr(i:1) IS NOT EQUAL TO SPACE
-				MOVE tempStr (i:1) to chars
-				IF (FUNCTION ORD(chars) - tempJ) < FUNCTION ORD("A")
-					MOVE FUNCTION CHAR(FUNCTION ORD("Z") - ((tempJ - 1) 
-                    - (FUNCTION ORD(chars) - FUNCTION ORD("A")))) 
-                    to tempStr (i:1)
-				else
-					MOVE FUNCTION CHAR(FUNCTION ORD(chars) - tempJ) 
-                    to tempStr (i:1)			
-				END-IF
-			END-IF
-			END-PERFORM
-			DISPLAY "Caesar " j ": " tempStr
-		END-PERFORM
-        .
\ No newline at end of file
+        MOVE j to tempJ
+        MOVE solveStr to tempStr
+        IF tempJ >= 26
+                     MOVE FUNCTION MOD(tempJ, 26) to tempJ
+                END-IF
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(solveStr)
+            MOVE tempStr (i:1) to chars
+            EVALUATE TRUE
+                WHEN chars >= "A" AND chars <= "Z"
+                    IF (FUNCTION ORD(chars) - tempJ) < FUNCTION ORD("A")
+                        MOVE FUNCTION CHAR(FUNCTION ORD("Z") - ((tempJ - 1)
+                        - (FUNCTION ORD(chars) - FUNCTION ORD("A"))))
+                        to tempStr (i:1)
+                    ELSE
+                        MOVE FUNCTION CHAR(FUNCTION ORD(chars) - tempJ)
+                        to tempStr (i:1)
+                    END-IF
+                WHEN chars >= "a" AND chars <= "z"
+                    IF (FUNCTION ORD(chars) - tempJ) < FUNCTION ORD("a")
+                        MOVE FUNCTION CHAR(FUNCTION ORD("z") - ((tempJ - 1)
+                        - (FUNCTION ORD(chars) - FUNCTION ORD("a"))))
+                        to tempStr (i:1)
+                    ELSE
+                        MOVE FUNCTION CHAR(FUNCTION ORD(chars) - tempJ)
+                        to tempStr (i:1)
+                    END-IF
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+            END-PERFORM
+
+        MOVE SPACES TO matchFlag
+        PERFORM VARYING dictionaryIndex FROM 1 BY 1
+                UNTIL dictionaryIndex > dictionaryCount
+            MOVE FUNCTION TRIM(dictionaryEntry (dictionaryIndex))
+                TO dictionaryWord
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(dictionaryEntry (dictionaryIndex)))
+                TO dictionaryWordLen
+            IF dictionaryWordLen > 0
+                COMPUTE scanLimit = FUNCTION LENGTH(tempStr) - dictionaryWordLen + 1
+                PERFORM VARYING scanPosition FROM 1 BY 1
+                        UNTIL scanPosition > scanLimit
+                    IF FUNCTION UPPER-CASE(tempStr (scanPosition:dictionaryWordLen))
+                            IS EQUAL TO FUNCTION UPPER-CASE(dictionaryWord (1:dictionaryWordLen))
+                        MOVE "MATCH" TO matchFlag
+                    END-IF
+                END-PERFORM
+            END-IF
+        END-PERFORM
+
+        MOVE SPACES TO solveReportRecord
+        STRING j DELIMITED BY SIZE
+            "    " DELIMITED BY SIZE
+            tempStr DELIMITED BY SIZE
+            "  " DELIMITED BY SIZE
+            matchFlag DELIMITED BY SIZE
+            INTO solveReportRecord
+        WRITE solveReportRecord
+    END-PERFORM
+      .
\ No newline at end of file
