@@ -0,0 +1,7 @@
+      *> Shared 50-byte cipher text record layout, used by every file
+      *> that carries a line of plaintext or cipher text through this
+      *> program (CIPHERIN.DAT, ENCRYPTOUT.DAT, DECRYPTOUT.DAT,
+      *> VIGENCOUT.DAT, VIGDECOUT.DAT). COPY ... REPLACING gives each
+      *> FD its own record name while keeping the layout in one place,
+      *> so a future width change only happens here.
+       01 RECORD-NAME              PIC X(50).
